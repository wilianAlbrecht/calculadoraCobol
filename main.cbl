@@ -1,43 +1,373 @@
        identification division.
        program-id. calculadoraCobol.
+       environment division.
+       input-output section.
+       file-control.
+           select arq-formulas assign to "FORMULAS.DAT"
+               organization is line sequential
+               file status is ws-fs-formulas.
+
+           select arq-relatorio assign to "RELATORIO.DAT"
+               organization is line sequential
+               file status is ws-fs-relatorio.
+
+           select arq-log assign to "AUDITORIA.LOG"
+               organization is line sequential
+               file status is ws-fs-log.
+
+           select arq-checkpoint assign to "CHECKPOINT.CTL"
+               organization is line sequential
+               file status is ws-fs-checkpoint.
+
        data division.
+       file section.
+       fd  arq-formulas.
+       01 reg-formula                       pic x(60).
+
+       fd  arq-relatorio.
+       01 reg-relatorio                     pic x(80).
+
+       fd  arq-log.
+       copy LOGREC.
+
+       fd  arq-checkpoint.
+       01 reg-checkpoint                    pic 9(8).
+
        working-storage section.
-       01 ws-input-formula                   pic x(9) value spaces.
+       01 ws-fs-formulas                    pic x(2) value "00".
+       01 ws-fs-relatorio                   pic x(2) value "00".
+       01 ws-fs-log                         pic x(2) value "00".
+       01 ws-fs-checkpoint                  pic x(2) value "00".
+       01 ws-fim-arquivo                    pic x(1) value "N".
+           88 ws-fim-arquivo-sim                  value "S".
+
+       01 ws-num-registro                   pic 9(8) value zeros.
+       01 ws-ultimo-registro-ok             pic 9(8) value zeros.
+       01 ws-intervalo-checkpoint           pic 9(4) value 10.
+
+       01 ws-operandos-validos              pic x(1) value "S".
+           88 ws-operandos-validos-sim            value "S".
+           88 ws-operandos-invalidos              value "N".
+
+       01 ws-calculo-valido                 pic x(1) value "S".
+           88 ws-calculo-valido-sim               value "S".
+           88 ws-calculo-invalido                 value "N".
+
+       01 ws-input-formula                  pic x(60) value spaces.
+       01 ws-tamanho-formula                pic 9(4) value zeros.
+       01 ws-ponteiro                       pic 9(4) value 1.
+       01 ws-ponteiro-anterior              pic 9(4) value zeros.
+       01 ws-tamanho-restante               pic 9(4) value zeros.
+       01 ws-pos                            pic 9(2) value zeros.
+
+       01 ws-termo-texto                    pic x(9) value spaces.
+       01 ws-fim-termos                     pic x(1) value "N".
+           88 ws-fim-termos-sim                   value "S".
+
+       copy WSEXPR.
 
        01 ws-formula.
-           03 ws-primeiro-numero            pic 9(9) value zeros.
-           03 ws-operador                   pic x(1) value spaces.
-           03 ws-segundo-numero             pic 9(9) value zeros.
-         
-       01 ws-resultado                      pic 9(9) value zeros.
+           03 ws-primeiro-numero            pic s9(7)v99 value zeros.
+           03 ws-operador                   pic x(2) value spaces.
+           03 ws-segundo-numero             pic s9(7)v99 value zeros.
+
+       01 ws-resultado                      pic s9(7)v99 value zeros.
+       01 ws-resultado-edicao               pic -zzzzzz9.99.
 
        procedure division.
-           
-           display "digite a formula".
-           accept ws-input-formula.
 
-           unstring ws-input-formula
-                    delimited by space
-                    into ws-primeiro-numero
-                         ws-operador
-                         ws-segundo-numero
-           end-unstring.
+           perform 1000-inicializar.
+
+           perform 2000-processar-arquivo
+               until ws-fim-arquivo-sim.
+
+           perform 9000-finalizar.
+
+           stop run.
+
+       1000-inicializar.
+
+           open input  arq-formulas.
+
+           perform 1010-ler-checkpoint.
+
+           if ws-ultimo-registro-ok > zeros
+               open extend arq-relatorio
+               if ws-fs-relatorio = "35"
+                   open output arq-relatorio
+               end-if
+           else
+               open output arq-relatorio
+           end-if.
+
+           open extend arq-log.
+           if ws-fs-log = "35"
+               open output arq-log
+           end-if.
+
+           move ws-ultimo-registro-ok to ws-num-registro.
+
+           perform ws-ultimo-registro-ok times
+               read arq-formulas
+                   at end
+                       set ws-fim-arquivo-sim to true
+               end-read
+           end-perform.
+
+           if not ws-fim-arquivo-sim
+               read arq-formulas
+                   at end
+                       set ws-fim-arquivo-sim to true
+               end-read
+               if not ws-fim-arquivo-sim
+                   add 1 to ws-num-registro
+               end-if
+           end-if.
+
+       1010-ler-checkpoint.
+
+           move zeros to ws-ultimo-registro-ok.
+
+           open input arq-checkpoint.
+           if ws-fs-checkpoint = "00"
+               read arq-checkpoint
+                   at end
+                       continue
+                   not at end
+                       move reg-checkpoint to ws-ultimo-registro-ok
+               end-read
+               close arq-checkpoint
+           end-if.
+
+       2000-processar-arquivo.
+
+           move reg-formula to ws-input-formula.
+
+           perform 1100-quebrar-termos.
+
+           if ws-operandos-validos-sim
+               perform 2200-calcular-expressao
+
+               if ws-calculo-valido-sim
+                   move ws-resultado to ws-resultado-edicao
+
+                   move spaces to reg-relatorio
+                   string function trim(ws-input-formula)
+                                delimited by size
+                          " = " delimited by size
+                          ws-resultado-edicao delimited by size
+                          into reg-relatorio
+                   end-string
+
+                   write reg-relatorio
+               end-if
+           end-if.
+
+           if function mod(ws-num-registro, ws-intervalo-checkpoint)
+                   = zeros
+               perform 1900-gravar-checkpoint
+           end-if.
+
+           read arq-formulas
+               at end
+                   set ws-fim-arquivo-sim to true
+           end-read.
+
+           if not ws-fim-arquivo-sim
+               add 1 to ws-num-registro
+           end-if.
+
+       1900-gravar-checkpoint.
+
+           move ws-num-registro to reg-checkpoint.
+
+           open output arq-checkpoint.
+           write reg-checkpoint.
+           close arq-checkpoint.
+
+       1100-quebrar-termos.
+
+           move zeros  to ws-qtd-termos.
+           move 1      to ws-ponteiro.
+           move "N"    to ws-fim-termos.
+           set ws-operandos-validos-sim to true.
+
+           compute ws-tamanho-formula =
+                   function length(function trim(ws-input-formula)).
+
+           perform until ws-fim-termos-sim
+               move spaces to ws-termo-texto ws-operador
+               move ws-ponteiro to ws-ponteiro-anterior
+               compute ws-tamanho-restante =
+                       ws-tamanho-formula - ws-ponteiro-anterior + 1
+
+               unstring ws-input-formula
+                        delimited by "**" or "+" or "-" or "*" or "/"
+                                     or "%"
+                        into ws-termo-texto
+                             delimiter in ws-operador
+                        with pointer ws-ponteiro
+               end-unstring
+
+               add 1 to ws-qtd-termos
+
+               if ws-termo-texto not numeric
+                   display "CAMPO INVALIDO TERMO " ws-qtd-termos ": "
+                           ws-input-formula
+                   set ws-operandos-invalidos to true
+                   set ws-fim-termos-sim to true
+               else
+                   if ws-operador = spaces and ws-tamanho-restante > 9
+                       perform 1150-formula-invalida
+                   else
+                       if function numval(ws-termo-texto) > 9999999
+                           display "TERMO EXCEDE O LIMITE: "
+                                   ws-termo-texto
+                           set ws-operandos-invalidos to true
+                           set ws-fim-termos-sim to true
+                       else
+                           move ws-termo-texto
+                                to ws-termo-valor(ws-qtd-termos)
+                           move ws-operador
+                                to ws-termo-operador(ws-qtd-termos)
+
+                           if ws-ponteiro > ws-tamanho-formula
+                               if ws-operador not = spaces
+                                   perform 1150-formula-invalida
+                               else
+                                   set ws-fim-termos-sim to true
+                               end-if
+                           else
+                               if ws-qtd-termos >= 5
+                                   perform 1160-excesso-de-termos
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+       1150-formula-invalida.
+
+           display "OPERADOR INVALIDO: "
+                   function trim(ws-input-formula).
+           set ws-operandos-invalidos to true.
+           set ws-fim-termos-sim to true.
+
+       1160-excesso-de-termos.
+
+           display "EXCESSO DE TERMOS (MAXIMO 5): "
+                   function trim(ws-input-formula).
+           set ws-operandos-invalidos to true.
+           set ws-fim-termos-sim to true.
+
+       2200-calcular-expressao.
+
+           move ws-termo-valor(1) to ws-resultado.
+           set ws-calculo-valido-sim to true.
+
+           perform varying ws-pos from 2 by 1
+                   until ws-pos > ws-qtd-termos
+                      or ws-calculo-invalido
+
+               move ws-resultado to ws-primeiro-numero
+               move ws-termo-operador(ws-pos - 1) to ws-operador
+               move ws-termo-valor(ws-pos) to ws-segundo-numero
+
+               perform 2100-calcular-passo
+
+               if ws-calculo-valido-sim
+                   perform 3000-gravar-log
+               end-if
+           end-perform.
+
+       2100-calcular-passo.
 
            evaluate ws-operador
                when "+"
-                   compute ws-resultado = ws-primeiro-numero + 
+                   compute ws-resultado = ws-primeiro-numero +
                            ws-segundo-numero
+                       on size error
+                           display "RESULTADO EXCEDE O LIMITE: "
+                                   ws-input-formula
+                           set ws-calculo-invalido to true
+                   end-compute
                when "-"
-                   compute ws-resultado = ws-primeiro-numero - 
+                   compute ws-resultado = ws-primeiro-numero -
                            ws-segundo-numero
+                       on size error
+                           display "RESULTADO EXCEDE O LIMITE: "
+                                   ws-input-formula
+                           set ws-calculo-invalido to true
+                   end-compute
                when "/"
-                   compute ws-resultado = ws-primeiro-numero /
-                           ws-segundo-numero
+                   if ws-segundo-numero = zeros
+                       display "DIVISAO POR ZERO: " ws-input-formula
+                       set ws-calculo-invalido to true
+                   else
+                       compute ws-resultado = ws-primeiro-numero /
+                               ws-segundo-numero
+                   end-if
                when "*"
                    compute ws-resultado = ws-primeiro-numero *
                            ws-segundo-numero
+                       on size error
+                           display "RESULTADO EXCEDE O LIMITE: "
+                                   ws-input-formula
+                           set ws-calculo-invalido to true
+                   end-compute
+               when "%"
+                   if ws-segundo-numero = zeros
+                       display "DIVISAO POR ZERO: " ws-input-formula
+                       set ws-calculo-invalido to true
+                   else
+                       compute ws-resultado =
+                               function mod(ws-primeiro-numero
+                                            ws-segundo-numero)
+                   end-if
+               when "**"
+                   compute ws-resultado = ws-primeiro-numero **
+                           ws-segundo-numero
+                       on size error
+                           display "RESULTADO EXCEDE O LIMITE: "
+                                   ws-input-formula
+                           set ws-calculo-invalido to true
+                   end-compute
+               when other
+                   display "OPERADOR INVALIDO: " ws-operador
+                   set ws-calculo-invalido to true
            end-evaluate.
 
-           display "Resultado:" ws-resultado.
+       3000-gravar-log.
+
+           move spaces to reg-log-detalhe.
+
+           accept log-data from date yyyymmdd.
+           accept log-hora from time.
+
+           move "-"              to log-separador-1.
+           move space             to log-espaco-1.
+           move ws-input-formula  to log-formula.
+           move " 1="             to log-literal-1.
+           move ws-primeiro-numero to log-primeiro.
+           move " OP="            to log-literal-2.
+           move ws-operador       to log-operador.
+           move " 2="             to log-literal-3.
+           move ws-segundo-numero to log-segundo.
+           move " RES="           to log-literal-4.
+           move ws-resultado      to log-resultado.
+
+           write reg-log-detalhe.
+
+       9000-finalizar.
+
+           move zeros to reg-checkpoint.
+           open output arq-checkpoint.
+           write reg-checkpoint.
+           close arq-checkpoint.
+
+           close arq-formulas.
+           close arq-relatorio.
+           close arq-log.
 
-       end program calculadoraCobol.
\ No newline at end of file
+       end program calculadoraCobol.
