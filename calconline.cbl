@@ -0,0 +1,240 @@
+       identification division.
+       program-id. CALC01.
+       environment division.
+       data division.
+       working-storage section.
+
+           copy CALCMAP.
+           copy DFHAID.
+
+       01 ws-encerrar                       pic x(1) value "N".
+           88 ws-encerrar-sim                     value "Y".
+
+       01 ws-operandos-validos              pic x(1) value "S".
+           88 ws-operandos-validos-sim            value "S".
+           88 ws-operandos-invalidos              value "N".
+
+       01 ws-calculo-valido                 pic x(1) value "S".
+           88 ws-calculo-valido-sim               value "S".
+           88 ws-calculo-invalido                 value "N".
+
+       01 ws-primeiro-texto                 pic x(9) value spaces.
+       01 ws-segundo-texto                  pic x(9) value spaces.
+
+       01 ws-formula.
+           03 ws-primeiro-numero            pic s9(7)v99 value zeros.
+           03 ws-operador                   pic x(2) value spaces.
+           03 ws-segundo-numero             pic s9(7)v99 value zeros.
+
+       01 ws-resultado                      pic s9(7)v99 value zeros.
+       01 ws-resultado-edicao               pic -zzzzzz9.99.
+       01 ws-resp                           pic s9(8) comp value zeros.
+
+           copy LOGREC.
+
+       linkage section.
+       01 dfhcommarea.
+           03 comm-filler                   pic x(1).
+
+       procedure division.
+
+       0000-inicio.
+
+           if eibcalen = 0
+               perform 1000-tela-inicial
+           else
+               evaluate true
+                   when eibaid = dfhpf3
+                       perform 8000-prepara-saida
+                   when eibaid = dfhenter
+                       perform 2000-recebe-e-calcula
+                   when other
+                       perform 7000-tecla-invalida
+               end-evaluate
+           end-if.
+
+           if ws-encerrar-sim
+               exec cics
+                   send map('CALCMAP') mapset('CALCSET')
+                        from(calcmapo) erase
+               end-exec
+
+               exec cics
+                   return
+               end-exec
+           else
+               exec cics
+                   send map('CALCMAP') mapset('CALCSET')
+                        from(calcmapo) erase
+               end-exec
+
+               exec cics
+                   return transid('CALC') commarea(dfhcommarea)
+                          length(length of dfhcommarea)
+               end-exec
+           end-if.
+
+           goback.
+
+       1000-tela-inicial.
+
+           move spaces to calcmapo.
+           move "INFORME OS DADOS E PRESSIONE ENTER (PF3=SAIR)"
+               to mensagemo.
+
+       2000-recebe-e-calcula.
+
+           exec cics
+               receive map('CALCMAP') mapset('CALCSET')
+                       into(calcmapi)
+               resp(ws-resp)
+           end-exec.
+
+           if ws-resp = dfhresp(normal)
+               perform 2100-validar-e-calcular
+           else
+               move spaces to resultado
+               move "NENHUM DADO INFORMADO. PREENCHA OS CAMPOS."
+                   to mensagemo
+           end-if.
+
+       2100-validar-e-calcular.
+
+           move spaces to ws-primeiro-texto ws-segundo-texto
+                          ws-operador.
+           move spaces to resultado.
+           set ws-operandos-validos-sim to true.
+           set ws-calculo-valido-sim to true.
+
+           move primeiroi to ws-primeiro-texto.
+           move operadori to ws-operador.
+           move segundoi  to ws-segundo-texto.
+
+           if ws-primeiro-texto not numeric
+                   or ws-segundo-texto not numeric
+               set ws-operandos-invalidos to true
+               move "NUMERO INVALIDO. VERIFIQUE OS CAMPOS."
+                   to mensagemo
+           else
+               if function numval(ws-primeiro-texto) > 9999999
+                       or function numval(ws-segundo-texto) > 9999999
+                   set ws-operandos-invalidos to true
+                   move "NUMERO EXCEDE O LIMITE. VERIFIQUE OS CAMPOS."
+                       to mensagemo
+               else
+                   move ws-primeiro-texto to ws-primeiro-numero
+                   move ws-segundo-texto  to ws-segundo-numero
+
+                   perform 2200-calcular-passo
+
+                   if ws-calculo-valido-sim
+                       move ws-resultado to ws-resultado-edicao
+                       move ws-resultado-edicao to resultado
+                       move "CALCULO REALIZADO COM SUCESSO."
+                           to mensagemo
+                       perform 3000-gravar-log
+                   end-if
+               end-if
+           end-if.
+
+       2200-calcular-passo.
+
+           evaluate ws-operador
+               when "+"
+                   compute ws-resultado = ws-primeiro-numero +
+                           ws-segundo-numero
+                       on size error
+                           set ws-calculo-invalido to true
+                           move "RESULTADO EXCEDE O LIMITE."
+                               to mensagemo
+                   end-compute
+               when "-"
+                   compute ws-resultado = ws-primeiro-numero -
+                           ws-segundo-numero
+                       on size error
+                           set ws-calculo-invalido to true
+                           move "RESULTADO EXCEDE O LIMITE."
+                               to mensagemo
+                   end-compute
+               when "/"
+                   if ws-segundo-numero = zeros
+                       set ws-calculo-invalido to true
+                       move "DIVISAO POR ZERO. TENTE NOVAMENTE."
+                           to mensagemo
+                   else
+                       compute ws-resultado = ws-primeiro-numero /
+                               ws-segundo-numero
+                   end-if
+               when "%"
+                   if ws-segundo-numero = zeros
+                       set ws-calculo-invalido to true
+                       move "DIVISAO POR ZERO. TENTE NOVAMENTE."
+                           to mensagemo
+                   else
+                       compute ws-resultado =
+                               function mod(ws-primeiro-numero
+                                            ws-segundo-numero)
+                   end-if
+               when "**"
+                   compute ws-resultado = ws-primeiro-numero **
+                           ws-segundo-numero
+                       on size error
+                           set ws-calculo-invalido to true
+                           move "RESULTADO EXCEDE O LIMITE."
+                               to mensagemo
+                   end-compute
+               when "*"
+                   compute ws-resultado = ws-primeiro-numero *
+                           ws-segundo-numero
+                       on size error
+                           set ws-calculo-invalido to true
+                           move "RESULTADO EXCEDE O LIMITE."
+                               to mensagemo
+                   end-compute
+               when other
+                   set ws-calculo-invalido to true
+                   move "OPERADOR INVALIDO. USE + - * / % OU **."
+                       to mensagemo
+           end-evaluate.
+
+       3000-gravar-log.
+
+           move spaces to reg-log-detalhe.
+
+           accept log-data from date yyyymmdd.
+           accept log-hora from time.
+
+           move "-"               to log-separador-1.
+           move space              to log-espaco-1.
+           move spaces             to log-formula.
+           string function trim(ws-primeiro-texto) delimited by size
+                  ws-operador                       delimited by size
+                  function trim(ws-segundo-texto)   delimited by size
+                  into log-formula
+           end-string.
+           move " 1="              to log-literal-1.
+           move ws-primeiro-numero to log-primeiro.
+           move " OP="             to log-literal-2.
+           move ws-operador        to log-operador.
+           move " 2="              to log-literal-3.
+           move ws-segundo-numero  to log-segundo.
+           move " RES="            to log-literal-4.
+           move ws-resultado       to log-resultado.
+
+           exec cics
+               writeq td queue('AUDT') from(reg-log-detalhe)
+                      length(length of reg-log-detalhe)
+           end-exec.
+
+       7000-tecla-invalida.
+
+           move "TECLA INVALIDA. USE ENTER=CALCULAR OU PF3=SAIR."
+               to mensagemo.
+
+       8000-prepara-saida.
+
+           set ws-encerrar-sim to true.
+           move "ENCERRANDO A TRANSACAO CALC. ATE LOGO!"
+               to mensagemo.
+
+       end program CALC01.
