@@ -0,0 +1,267 @@
+       identification division.
+       program-id. relatorioCobol.
+       environment division.
+       input-output section.
+       file-control.
+           select arq-log assign to "AUDITORIA.LOG"
+               organization is line sequential
+               file status is ws-fs-log.
+
+           select arq-impressao assign to "RELATORIO-RESUMO.DAT"
+               organization is line sequential
+               file status is ws-fs-impressao.
+
+       data division.
+       file section.
+       fd  arq-log.
+       copy LOGREC.
+
+       fd  arq-impressao.
+       01 reg-impressao                     pic x(120).
+
+       working-storage section.
+       01 ws-fs-log                         pic x(2) value "00".
+       01 ws-fs-impressao                   pic x(2) value "00".
+       01 ws-fim-arquivo                    pic x(1) value "N".
+           88 ws-fim-arquivo-sim                  value "S".
+
+       01 ws-data-execucao                  pic 9(8) value zeros.
+       01 ws-data-execucao-edicao           pic 9999/99/99.
+
+       01 ws-pagina                         pic 9(3) value zeros.
+       01 ws-linhas-na-pagina               pic 9(3) value zeros.
+       01 ws-max-linhas-por-pagina          pic 9(3) value 40.
+
+       01 ws-totais.
+           03 ws-tot-qtd-mais               pic 9(5) value zeros.
+           03 ws-tot-soma-mais               pic s9(7)v99 value zeros.
+           03 ws-tot-qtd-menos               pic 9(5) value zeros.
+           03 ws-tot-soma-menos              pic s9(7)v99 value zeros.
+           03 ws-tot-qtd-mult                pic 9(5) value zeros.
+           03 ws-tot-soma-mult               pic s9(7)v99 value zeros.
+           03 ws-tot-qtd-div                 pic 9(5) value zeros.
+           03 ws-tot-soma-div                pic s9(7)v99 value zeros.
+           03 ws-tot-qtd-outros              pic 9(5) value zeros.
+           03 ws-tot-soma-outros             pic s9(7)v99 value zeros.
+           03 ws-tot-qtd-geral               pic 9(5) value zeros.
+
+       01 ws-qtd-edicao                     pic zzzz9.
+       01 ws-soma-edicao                    pic -zzzzzz9.99.
+       01 ws-resultado-num                  pic s9(7)v99 value zeros.
+
+       procedure division.
+
+           perform 1000-inicializar.
+
+           perform 2000-processar-arquivo
+               until ws-fim-arquivo-sim.
+
+           perform 9000-finalizar.
+
+           stop run.
+
+       1000-inicializar.
+
+           open input  arq-log.
+           open output arq-impressao.
+
+           accept ws-data-execucao from date yyyymmdd.
+           move ws-data-execucao to ws-data-execucao-edicao.
+
+           read arq-log
+               at end
+                   set ws-fim-arquivo-sim to true
+           end-read.
+
+       2000-processar-arquivo.
+
+           if ws-linhas-na-pagina = zeros
+               perform 2100-imprimir-cabecalho
+           end-if.
+
+           perform 2200-acumular-totais.
+           perform 2300-imprimir-detalhe.
+
+           read arq-log
+               at end
+                   set ws-fim-arquivo-sim to true
+           end-read.
+
+       2100-imprimir-cabecalho.
+
+           add 1 to ws-pagina.
+           move zeros to ws-linhas-na-pagina.
+
+           move spaces to reg-impressao.
+           string "RELATORIO RESUMO DE CALCULOS" delimited by size
+                  "  DATA: "                     delimited by size
+                  ws-data-execucao-edicao        delimited by size
+                  "  PAGINA: "                   delimited by size
+                  ws-pagina                      delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move spaces to reg-impressao.
+           write reg-impressao.
+
+           move spaces to reg-impressao.
+           string "DATA/HORA        FORMULA"
+                       delimited by size
+                  "                                  1o VALOR OP"
+                       delimited by size
+                  "  2o VALOR  RESULTADO"
+                       delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           add 3 to ws-linhas-na-pagina.
+
+       2200-acumular-totais.
+
+           add 1 to ws-tot-qtd-geral.
+           move log-resultado to ws-resultado-num.
+
+           evaluate log-operador
+               when "+"
+                   add 1               to ws-tot-qtd-mais
+                   add ws-resultado-num to ws-tot-soma-mais
+                       on size error
+                           display "TOTAL + EXCEDE O LIMITE: "
+                                   log-formula
+                   end-add
+               when "-"
+                   add 1               to ws-tot-qtd-menos
+                   add ws-resultado-num to ws-tot-soma-menos
+                       on size error
+                           display "TOTAL - EXCEDE O LIMITE: "
+                                   log-formula
+                   end-add
+               when "*"
+                   add 1               to ws-tot-qtd-mult
+                   add ws-resultado-num to ws-tot-soma-mult
+                       on size error
+                           display "TOTAL * EXCEDE O LIMITE: "
+                                   log-formula
+                   end-add
+               when "/"
+                   add 1               to ws-tot-qtd-div
+                   add ws-resultado-num to ws-tot-soma-div
+                       on size error
+                           display "TOTAL / EXCEDE O LIMITE: "
+                                   log-formula
+                   end-add
+               when other
+                   add 1               to ws-tot-qtd-outros
+                   add ws-resultado-num to ws-tot-soma-outros
+                       on size error
+                           display "TOTAL OUTROS EXCEDE O LIMITE: "
+                                   log-formula
+                   end-add
+           end-evaluate.
+
+       2300-imprimir-detalhe.
+
+           move spaces to reg-impressao.
+           string log-data          delimited by size
+                  "-"               delimited by size
+                  log-hora          delimited by size
+                  " "               delimited by size
+                  log-formula       delimited by size
+                  " "               delimited by size
+                  log-primeiro      delimited by size
+                  " "               delimited by size
+                  log-operador      delimited by size
+                  " "               delimited by size
+                  log-segundo       delimited by size
+                  " "               delimited by size
+                  log-resultado     delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           add 1 to ws-linhas-na-pagina.
+
+           if ws-linhas-na-pagina >= ws-max-linhas-por-pagina
+               move zeros to ws-linhas-na-pagina
+           end-if.
+
+       9000-finalizar.
+
+           move spaces to reg-impressao.
+           write reg-impressao.
+
+           move spaces to reg-impressao.
+           string "TOTAIS POR OPERADOR" delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-mais  to ws-qtd-edicao.
+           move ws-tot-soma-mais to ws-soma-edicao.
+           move spaces to reg-impressao.
+           string "  +  QTD: " delimited by size
+                  ws-qtd-edicao delimited by size
+                  "  SOMA: "    delimited by size
+                  ws-soma-edicao delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-menos  to ws-qtd-edicao.
+           move ws-tot-soma-menos to ws-soma-edicao.
+           move spaces to reg-impressao.
+           string "  -  QTD: " delimited by size
+                  ws-qtd-edicao delimited by size
+                  "  SOMA: "    delimited by size
+                  ws-soma-edicao delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-mult  to ws-qtd-edicao.
+           move ws-tot-soma-mult to ws-soma-edicao.
+           move spaces to reg-impressao.
+           string "  *  QTD: " delimited by size
+                  ws-qtd-edicao delimited by size
+                  "  SOMA: "    delimited by size
+                  ws-soma-edicao delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-div  to ws-qtd-edicao.
+           move ws-tot-soma-div to ws-soma-edicao.
+           move spaces to reg-impressao.
+           string "  /  QTD: " delimited by size
+                  ws-qtd-edicao delimited by size
+                  "  SOMA: "    delimited by size
+                  ws-soma-edicao delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-outros  to ws-qtd-edicao.
+           move ws-tot-soma-outros to ws-soma-edicao.
+           move spaces to reg-impressao.
+           string "OUTROS QTD: " delimited by size
+                  ws-qtd-edicao   delimited by size
+                  "  SOMA: "      delimited by size
+                  ws-soma-edicao  delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           move ws-tot-qtd-geral to ws-qtd-edicao.
+           move spaces to reg-impressao.
+           string "TOTAL GERAL DE CALCULOS: " delimited by size
+                  ws-qtd-edicao               delimited by size
+                  into reg-impressao
+           end-string.
+           write reg-impressao.
+
+           close arq-log.
+           close arq-impressao.
+
+       end program relatorioCobol.
