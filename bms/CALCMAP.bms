@@ -0,0 +1,72 @@
+*****************************************************************
+* MAPSET   : CALCSET
+* MAP      : CALCMAP
+* PROPOSITO: Tela de entrada de formulas para a transacao CALC,
+*            baseada no layout de ws-formula (primeiro-numero,
+*            operador, segundo-numero) usado por calculadoraCobol.
+*****************************************************************
+CALCSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+
+CALCMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+
+TITULO   DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               INITIAL='CALCULADORA COBOL - CICS'
+
+LBLPRI   DFHMDF POS=(4,10),                                            X
+               LENGTH=16,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='1o NUMERO......:'
+
+PRIMEIRO DFHMDF POS=(4,28),                                            X
+               LENGTH=9,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICOUT='9(9)'
+
+LBLOPE   DFHMDF POS=(5,10),                                            X
+               LENGTH=16,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='OPERADOR.......:'
+
+OPERADOR DFHMDF POS=(5,28),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT)
+
+LBLSEG   DFHMDF POS=(6,10),                                            X
+               LENGTH=16,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='2o NUMERO......:'
+
+SEGUNDO  DFHMDF POS=(6,28),                                            X
+               LENGTH=9,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICOUT='9(9)'
+
+LBLRES   DFHMDF POS=(8,10),                                            X
+               LENGTH=16,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='RESULTADO......:'
+
+RESULTAD DFHMDF POS=(8,28),                                            X
+               LENGTH=11,                                              X
+               ATTRB=(ASKIP,BRT)
+
+MENSAGEM DFHMDF POS=(22,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(ASKIP,BRT)
+
+RODAPE   DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(ASKIP),                                          X
+               INITIAL='PF3=SAIR  ENTER=CALCULAR'
+
+         DFHMSD TYPE=FINAL
+         END
