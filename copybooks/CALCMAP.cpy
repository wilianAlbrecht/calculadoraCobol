@@ -0,0 +1,114 @@
+      *****************************************************************
+      * SYMBOLIC MAP GERADO A PARTIR DE bms/CALCMAP.bms (mapset
+      * CALCSET, mapa CALCMAP). Mantido a mao pois este ambiente nao
+      * possui o tradutor BMS/CICS do GnuCOBOL; a estrutura segue o
+      * layout padrao gerado pelo DFHMSD/DFHMDI/DFHMDF (campos L/F/A/I),
+      * com um grupo para CADA campo DFHMDF do mapa, na mesma ordem
+      * em que aparecem no .bms, mesmo os que o programa nao le hoje
+      * (TITULO/LBLPRI/LBLOPE/LBLSEG/LBLRES/RODAPE) -- assim os
+      * deslocamentos batem com os de uma assemblagem BMS real.
+      *****************************************************************
+       01 calcmapi.
+           03 filler                pic x(12).
+
+           03 titulol                comp pic s9(4).
+           03 titulof                pic x.
+           03 filler redefines titulof.
+               05 tituloa            pic x.
+           03 tituloi                pic x(20).
+
+           03 lblpril                comp pic s9(4).
+           03 lblprif                pic x.
+           03 filler redefines lblprif.
+               05 lblpria            pic x.
+           03 lblprii                pic x(16).
+
+           03 primeirol              comp pic s9(4).
+           03 primeirof              pic x.
+           03 filler redefines primeirof.
+               05 primeiroa          pic x.
+           03 primeiroi              pic x(9).
+
+           03 lblopel                comp pic s9(4).
+           03 lblopef                pic x.
+           03 filler redefines lblopef.
+               05 lblopea            pic x.
+           03 lblopei                pic x(16).
+
+           03 operadorl              comp pic s9(4).
+           03 operadorf              pic x.
+           03 filler redefines operadorf.
+               05 operadora          pic x.
+           03 operadori              pic x(2).
+
+           03 lblsegl                comp pic s9(4).
+           03 lblsegf                pic x.
+           03 filler redefines lblsegf.
+               05 lblsega            pic x.
+           03 lblsegi                pic x(16).
+
+           03 segundol               comp pic s9(4).
+           03 segundof               pic x.
+           03 filler redefines segundof.
+               05 segundoa           pic x.
+           03 segundoi               pic x(9).
+
+           03 lblresl                comp pic s9(4).
+           03 lblresf                pic x.
+           03 filler redefines lblresf.
+               05 lblresa            pic x.
+           03 lblresi                pic x(16).
+
+           03 resultadl              comp pic s9(4).
+           03 resultadf              pic x.
+           03 filler redefines resultadf.
+               05 resultada          pic x.
+           03 resultadi              pic x(11).
+
+           03 mensageml              comp pic s9(4).
+           03 mensagemf              pic x.
+           03 filler redefines mensagemf.
+               05 mensagema          pic x.
+           03 mensagemi              pic x(79).
+
+           03 rodapel                comp pic s9(4).
+           03 rodapef                pic x.
+           03 filler redefines rodapef.
+               05 rodapea            pic x.
+           03 rodapei                pic x(79).
+
+       01 calcmapo redefines calcmapi.
+           03 filler                pic x(12).
+
+           03 filler                 pic x(3).
+           03 tituloo                pic x(20).
+
+           03 filler                 pic x(3).
+           03 lblprio                pic x(16).
+
+           03 filler                 pic x(3).
+           03 primeiroo              pic 9(9).
+
+           03 filler                 pic x(3).
+           03 lblopeo                pic x(16).
+
+           03 filler                 pic x(3).
+           03 operadoro              pic x(2).
+
+           03 filler                 pic x(3).
+           03 lblsego                pic x(16).
+
+           03 filler                 pic x(3).
+           03 segundoo               pic 9(9).
+
+           03 filler                 pic x(3).
+           03 lblreso                pic x(16).
+
+           03 filler                 pic x(3).
+           03 resultado              pic x(11).
+
+           03 filler                 pic x(3).
+           03 mensagemo              pic x(79).
+
+           03 filler                 pic x(3).
+           03 rodapeo                pic x(79).
