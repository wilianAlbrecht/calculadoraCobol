@@ -0,0 +1,5 @@
+       01 ws-expressao.
+           03 ws-qtd-termos          pic 9(2) value zeros.
+           03 ws-termos              occurs 5 times.
+               05 ws-termo-valor     pic s9(7)v99 value zeros.
+               05 ws-termo-operador  pic x(2) value spaces.
