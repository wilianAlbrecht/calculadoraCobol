@@ -0,0 +1,14 @@
+       01 reg-log-detalhe.
+           03 log-data                pic 9(8).
+           03 log-separador-1         pic x(1).
+           03 log-hora                pic 9(8).
+           03 log-espaco-1            pic x(1).
+           03 log-formula             pic x(60).
+           03 log-literal-1           pic x(3).
+           03 log-primeiro            pic -zzzzzz9.99.
+           03 log-literal-2           pic x(4).
+           03 log-operador            pic x(2).
+           03 log-literal-3           pic x(3).
+           03 log-segundo             pic -zzzzzz9.99.
+           03 log-literal-4           pic x(5).
+           03 log-resultado           pic -zzzzzz9.99.
